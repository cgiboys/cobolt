@@ -0,0 +1,18 @@
+      *================================================================
+      * DL1XTR   - FLAT FIELD1/FIELD2 KEY-AND-VALUE RECORD USED BY THE
+      *            DAY-OVER-DAY RECONCILIATION SORT/MATCH-MERGE STEP.
+      *            ONE 01-LEVEL REDEFINITION OF THE SAME 15 BYTES THAT
+      *            DL1REC'S DETAIL RECORD CARRIES, WITHOUT THE LEADING
+      *            TYPE CODE, SO IT CAN BE SORTED DIRECTLY ON FIELD1.
+      *
+      *            EVERY DATA NAME BELOW CARRIES A PFX- PREFIX -
+      *            REPLACE IT WHEN COPYING THIS MEMBER INTO MORE THAN
+      *            ONE FD/SD IN THE SAME PROGRAM, E.G.
+      *                COPY DL1XTR REPLACING
+      *                    ==PFX-XTR-RECORD== BY ==CXT-XTR-RECORD==
+      *                    ==PFX-XTR-FIELD1== BY ==CXT-XTR-FIELD1==
+      *                    ==PFX-XTR-FIELD2== BY ==CXT-XTR-FIELD2==.
+      *================================================================
+       01 PFX-XTR-RECORD.
+           05 PFX-XTR-FIELD1              PIC X(10).
+           05 PFX-XTR-FIELD2              PIC 9(05).
