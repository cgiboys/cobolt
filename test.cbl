@@ -1,33 +1,248 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXAMPLE.
+       PROGRAM-ID. ELIGIBILITY-DETERMINATION.
        AUTHOR. BJORN BLOMBERG.
+       INSTALLATION. DATA CONTROL.
        DATE-WRITTEN. 2023-JUN-30.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       BY   DESCRIPTION
+      * 2026-08-09 RWP  REPLACED THE ORIGINAL EXAMPLE DEMO (ONE
+      *                 HARDCODED AGE AND A FOR-LOOP) WITH A REAL
+      *                 ELIGIBILITY-DETERMINATION RUN: READS A FILE OF
+      *                 APPLICANT ID/AGE RECORDS, APPLIES AN AGE
+      *                 THRESHOLD SUPPLIED AS A RUN PARAMETER (NOT
+      *                 COMPILED IN), AND PRODUCES AN ELIGIBLE/NOT-
+      *                 ELIGIBLE LISTING. THE RUNNING AGE TOTAL IS KEPT
+      *                 BY THE SAME SHARED, OVERFLOW-CHECKED BATCH-
+      *                 TOTAL-ADD ROUTINE THAT READ-AND-DISPLAY-FILE
+      *                 USES FOR ITS FIELD2 CONTROL TOTAL.
+      * 2026-08-09 RWP  THE AGE-CUTOFF RUN PARAMETER NOW READS ONLY THE
+      *                 FIRST COMMAND-LINE ARGUMENT (ARGUMENT-NUMBER/
+      *                 ARGUMENT-VALUE) INSTEAD OF THE WHOLE COMMAND
+      *                 LINE, WHICH COULD PICK UP A LATER ARGUMENT'S
+      *                 DIGITS AS THE CUTOFF.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELG-FILE ASSIGN TO "APPLDATA".
+
+           SELECT ELG-RPT-FILE ASSIGN TO "ELIGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD ELG-FILE.
+       01 ELG-RECORD.
+           05 ELG-APPLICANT-ID         PIC X(10).
+           05 ELG-APPLICANT-AGE        PIC 9(03).
+
+       FD ELG-RPT-FILE.
+       01 ELG-RPT-RECORD               PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 MY-VARIABLE PIC X(10).
-       01 AGE PIC 9(3) VALUE 25.
-       01 COUNTER PIC 9(2) VALUE 0.
-       01 NUMBER1 PIC 9(2) VALUE 10.
-       01 NUMBER2 PIC 9(2) VALUE 5.
-      * sifran 4 indikerar hur många digets som den ska ha 4 = 0001
-       01 RESULT PIC 9(4).
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01 ELG-SWITCHES.
+           05 ELG-EOF-SW                PIC X(01) VALUE 'N'.
+               88 ELG-EOF-YES                     VALUE 'Y'.
+           05 ELG-ELIGIBLE-SW           PIC X(01) VALUE 'N'.
+               88 ELG-IS-ELIGIBLE                 VALUE 'Y'.
+               88 ELG-NOT-ELIGIBLE                VALUE 'N'.
+           05 ELG-ADD-STATUS            PIC X(01) VALUE 'G'.
+               88 ELG-ADD-OK                      VALUE 'G'.
+               88 ELG-ADD-OVERFLOW                VALUE 'O'.
+
+      *----------------------------------------------------------------
+      * CONTROL TOTALS
+      *----------------------------------------------------------------
+       01 ELG-COUNTERS.
+           05 ELG-READ-COUNT            PIC 9(07) VALUE 0.
+           05 ELG-ELIGIBLE-COUNT        PIC 9(07) VALUE 0.
+           05 ELG-NOT-ELIGIBLE-COUNT    PIC 9(07) VALUE 0.
+       01 ELG-TOTAL-AGE                 PIC 9(10) VALUE 0.
+       01 ELG-ADD-AMOUNT                PIC 9(07) VALUE 0.
+
+      *----------------------------------------------------------------
+      * ELIGIBILITY THRESHOLD - DEFAULTS TO 18 BUT CAN BE OVERRIDDEN
+      * BY A RUN PARAMETER (THE FIRST ARGUMENT ON THE COMMAND LINE, OR
+      * THE FIRST PARM PASSED BY JCL) SO THE CUTOFF CAN CHANGE WITHOUT
+      * TOUCHING OR RECOMPILING THIS PROGRAM
+      *----------------------------------------------------------------
+       01 ELG-THRESHOLD-AGE             PIC 9(03) VALUE 18.
+       01 ELG-PARM-AGE                  PIC X(03) JUSTIFIED RIGHT
+                                         VALUE SPACES.
+
+       01 ELG-RUN-DATE                  PIC 9(08) VALUE 0.
+
+      *----------------------------------------------------------------
+      * REPORT-LINE LAYOUTS
+      *----------------------------------------------------------------
+       01 ELG-HDG-LINE-1.
+           05 FILLER                    PIC X(26)
+               VALUE "ELIGIBILITY DETERMINATION".
+           05 FILLER                    PIC X(14)
+               VALUE "  RUN DATE: ".
+           05 ELG-HDG-DATE               PIC 9999/99/99.
+           05 FILLER                    PIC X(16)
+               VALUE "  AGE CUTOFF: ".
+           05 ELG-HDG-THRESHOLD          PIC ZZ9.
+
+       01 ELG-HDG-LINE-2                PIC X(80)
+           VALUE "APPLICANT-ID         AGE  ELIGIBILITY".
+
+       01 ELG-DET-LINE.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 ELG-DET-ID                 PIC X(10).
+           05 FILLER                    PIC X(08) VALUE SPACES.
+           05 ELG-DET-AGE                PIC ZZ9.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 ELG-DET-STATUS             PIC X(12).
 
        PROCEDURE DIVISION.
-      * Här testas en Ifsats.
-           IF AGE < 18
-               DISPLAY "Du är under 18 år."
+      *================================================================
+      * 0000-MAINLINE - DRIVES THE READ/DETERMINE/REPORT SEQUENCE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL ELG-EOF-YES.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - ESTABLISH THE THRESHOLD, OPEN FILES, PRIME
+      *     THE READ
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT ELG-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1100-GET-THRESHOLD THRU 1100-EXIT.
+           OPEN INPUT ELG-FILE.
+           OPEN OUTPUT ELG-RPT-FILE.
+           PERFORM 1200-WRITE-HEADING THRU 1200-EXIT.
+           PERFORM 2100-READ-ELG-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-GET-THRESHOLD - A NUMERIC RUN PARAMETER OVERRIDES THE
+      *     DEFAULT AGE CUTOFF; AN ABSENT OR NON-NUMERIC PARAMETER
+      *     LEAVES THE DEFAULT IN EFFECT. ELG-PARM-AGE IS JUSTIFIED
+      *     RIGHT SO A SHORT ARGUMENT LIKE "21" LANDS AS " 21" RATHER
+      *     THAN "21 " - THE INSPECT BELOW THEN TURNS THE LEADING FILL
+      *     SPACES INTO ZEROS SO A ONE- OR TWO-DIGIT AGE TESTS NUMERIC
+      *     WITHOUT THE CALLER HAVING TO ZERO-PAD THE ARGUMENT. THE
+      *     BLANK CHECK IS MADE FIRST, AGAINST THE UNALTERED VALUE, SO
+      *     A MISSING ARGUMENT (ALL SPACES) IS NOT MISTAKEN FOR "000"
+      *     ONCE THE LEADING SPACES ARE INSPECTED AWAY.
+      *----------------------------------------------------------------
+       1100-GET-THRESHOLD.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT ELG-PARM-AGE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO ELG-PARM-AGE
+           END-ACCEPT.
+           IF ELG-PARM-AGE NOT = SPACES
+               INSPECT ELG-PARM-AGE REPLACING LEADING SPACE BY ZERO
+               IF ELG-PARM-AGE IS NUMERIC
+                   MOVE ELG-PARM-AGE TO ELG-THRESHOLD-AGE
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200-WRITE-HEADING - ONE HEADING AT THE TOP OF THE REPORT
+      *----------------------------------------------------------------
+       1200-WRITE-HEADING.
+           MOVE ELG-RUN-DATE TO ELG-HDG-DATE.
+           MOVE ELG-THRESHOLD-AGE TO ELG-HDG-THRESHOLD.
+           MOVE ELG-HDG-LINE-1 TO ELG-RPT-RECORD.
+           WRITE ELG-RPT-RECORD.
+           MOVE ELG-HDG-LINE-2 TO ELG-RPT-RECORD.
+           WRITE ELG-RPT-RECORD.
+           MOVE SPACES TO ELG-RPT-RECORD.
+           WRITE ELG-RPT-RECORD.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-FILE - DETERMINE AND REPORT ONE APPLICANT
+      *----------------------------------------------------------------
+       2000-PROCESS-FILE.
+           PERFORM 2200-DETERMINE-ELIGIBILITY THRU 2200-EXIT.
+           PERFORM 2400-WRITE-LISTING-LINE THRU 2400-EXIT.
+           PERFORM 2100-READ-ELG-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-READ-ELG-FILE - READ ONE APPLICANT RECORD
+      *----------------------------------------------------------------
+       2100-READ-ELG-FILE.
+           READ ELG-FILE
+               AT END
+                   SET ELG-EOF-YES TO TRUE
+               NOT AT END
+                   ADD 1 TO ELG-READ-COUNT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-DETERMINE-ELIGIBILITY - AGE AT OR ABOVE THE THRESHOLD IS
+      *     ELIGIBLE; ALSO ADDS THE APPLICANT'S AGE INTO THE RUNNING
+      *     AGE TOTAL THROUGH THE SHARED OVERFLOW-CHECKED ADD ROUTINE
+      *----------------------------------------------------------------
+       2200-DETERMINE-ELIGIBILITY.
+           IF ELG-APPLICANT-AGE >= ELG-THRESHOLD-AGE
+               SET ELG-IS-ELIGIBLE TO TRUE
+               ADD 1 TO ELG-ELIGIBLE-COUNT
            ELSE
-               DISPLAY "Du är 18 år eller äldre."
+               SET ELG-NOT-ELIGIBLE TO TRUE
+               ADD 1 TO ELG-NOT-ELIGIBLE-COUNT
            END-IF.
-      * Här körs en for loop.
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 10
-               DISPLAY "Loop iteration: " COUNTER
-           END-PERFORM.
-      *    Add 2 nummer till samans och spara i result
-           ADD NUMBER1, NUMBER2 GIVING RESULT.
-           DISPLAY "Resultat: " RESULT.
-      *    Flyta en sträng till en veriabel
-           MOVE "Hello" TO MY-VARIABLE.
-           DISPLAY MY-VARIABLE.
-           STOP RUN.
+           MOVE ELG-APPLICANT-AGE TO ELG-ADD-AMOUNT.
+           CALL "BATCH-TOTAL-ADD" USING ELG-TOTAL-AGE, ELG-ADD-AMOUNT,
+               ELG-ADD-STATUS.
+           IF ELG-ADD-OVERFLOW
+               DISPLAY "*** AGE TOTAL OVERFLOWED - CONTROL TOTAL "
+                   "NO LONGER RELIABLE ***"
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2400-WRITE-LISTING-LINE - ONE DETAIL LINE PER APPLICANT
+      *----------------------------------------------------------------
+       2400-WRITE-LISTING-LINE.
+           MOVE SPACES TO ELG-DET-LINE.
+           MOVE ELG-APPLICANT-ID TO ELG-DET-ID.
+           MOVE ELG-APPLICANT-AGE TO ELG-DET-AGE.
+           IF ELG-IS-ELIGIBLE
+               MOVE "ELIGIBLE    " TO ELG-DET-STATUS
+           ELSE
+               MOVE "NOT ELIGIBLE" TO ELG-DET-STATUS
+           END-IF.
+           MOVE ELG-DET-LINE TO ELG-RPT-RECORD.
+           WRITE ELG-RPT-RECORD.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-FINALIZE - PRINT CONTROL TOTALS AND CLOSE UP
+      *----------------------------------------------------------------
+       9000-FINALIZE.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "APPLICANTS READ .....: " ELG-READ-COUNT.
+           DISPLAY "ELIGIBLE ............: " ELG-ELIGIBLE-COUNT.
+           DISPLAY "NOT ELIGIBLE ........: " ELG-NOT-ELIGIBLE-COUNT.
+           DISPLAY "TOTAL AGE ...........: " ELG-TOTAL-AGE.
+           CLOSE ELG-FILE.
+           CLOSE ELG-RPT-FILE.
+       9000-EXIT.
+           EXIT.
