@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-TOTAL-ADD.
+       AUTHOR. R W PRICE.
+       INSTALLATION. DATA CONTROL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       BY   DESCRIPTION
+      * 2026-08-09 RWP  INITIAL VERSION - A SHARED, OVERFLOW-CHECKED
+      *                 ACCUMULATOR ANY PROGRAM CAN CALL INSTEAD OF
+      *                 ROLLING ITS OWN FIXED-SIZE ADD ... GIVING AND
+      *                 RISKING A SILENT TRUNCATION OR ABEND ONCE A
+      *                 RUNNING TOTAL OUTGROWS ITS PICTURE.
+      *================================================================
+      *================================================================
+      * PURPOSE - ADD LS-ADD-AMOUNT TO LS-RUNNING-TOTAL IN PLACE.
+      *           IF THE RESULT WOULD NOT FIT IN LS-RUNNING-TOTAL'S
+      *           PICTURE, THE TOTAL IS LEFT UNCHANGED AND LS-STATUS
+      *           COMES BACK 'O' (OVERFLOW) INSTEAD OF 'G' (GOOD) SO
+      *           THE CALLER CAN DECIDE HOW TO HANDLE IT RATHER THAN
+      *           HAVING THE FIGURE SILENTLY TRUNCATED OR THE RUN
+      *           ABEND.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LS-RUNNING-TOTAL             PIC 9(10).
+       01 LS-ADD-AMOUNT                PIC 9(07).
+       01 LS-STATUS                    PIC X(01).
+           88 LS-STATUS-GOOD                   VALUE 'G'.
+           88 LS-STATUS-OVERFLOW               VALUE 'O'.
+
+       PROCEDURE DIVISION USING LS-RUNNING-TOTAL, LS-ADD-AMOUNT,
+               LS-STATUS.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - THE ENTIRE ROUTINE; TOO SMALL TO WARRANT
+      *     BREAKING INTO FURTHER PARAGRAPHS
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           SET LS-STATUS-GOOD TO TRUE.
+           ADD LS-ADD-AMOUNT TO LS-RUNNING-TOTAL
+               ON SIZE ERROR
+                   SET LS-STATUS-OVERFLOW TO TRUE
+           END-ADD.
+           GOBACK.
