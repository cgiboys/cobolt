@@ -1,30 +1,1230 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-AND-DISPLAY-FILE.
+       AUTHOR. R W PRICE.
+       INSTALLATION. DATA CONTROL.
+       DATE-WRITTEN. 2019-04-11.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       BY   DESCRIPTION
+      * 2026-08-09 RWP  ADDED RECORD COUNT AND FIELD2 CONTROL TOTAL,
+      *                 DISPLAYED AS A SUMMARY BEFORE CLOSE/STOP RUN.
+      * 2026-08-09 RWP  ADDED FIELD2 EDIT CHECK (NON-NUMERIC OR ZERO)
+      *                 AND AN EXCEPTION LIST FOR RECORDS THAT FAIL IT.
+      * 2026-08-09 RWP  ADDED RPT-FILE, A PRINT-STYLE LISTING DATASET
+      *                 WITH A RUN-DATE HEADING AND PAGE BREAKS.
+      * 2026-08-09 RWP  ADDED CHECKPOINT/RESTART SUPPORT - PROGRESS IS
+      *                 SAVED TO CHKPT-FILE EVERY DL1-CHECKPOINT-
+      *                 INTERVAL RECORDS SO AN ABENDED RUN CAN RESUME
+      *                 PAST THE LAST CHECKPOINT INSTEAD OF REREADING
+      *                 MY-FILE FROM RECORD ONE.
+      * 2026-08-09 RWP  MY-FILE RECORDS NOW CARRY A LEADING TYPE CODE
+      *                 (HDR/DTL/TRL) SO A BATCH HEADER AND TRAILER CAN
+      *                 BE CARRIED AROUND THE DETAIL RECORDS AND
+      *                 VALIDATED AGAINST WHAT WAS ACTUALLY READ. THIS
+      *                 LENGTHENS THE MY-FILE RECORD FROM 15 TO 18
+      *                 BYTES - THE EXTRACT IS EXPECTED TO SUPPLY THE
+      *                 NEW FORMAT FROM THIS POINT FORWARD. SEE THE
+      *                 NEW DL1REC COPYBOOK FOR THE RECORD LAYOUT.
+      * 2026-08-09 RWP  MY-FILE IS NO LONGER HARDCODED TO "data.txt" -
+      *                 THE MYFILE DD NAME/ENVIRONMENT VARIABLE, OR A
+      *                 RUN PARAMETER, CAN NOW POINT THIS RUN AT A
+      *                 DIFFERENT DATE-STAMPED EXTRACT.
+      * 2026-08-09 RWP  ADDED AUDIT-FILE, A STANDING LOG THAT GETS ONE
+      *                 LINE APPENDED TO IT (RUN TIMESTAMP, RECORD
+      *                 COUNT, CONTROL TOTAL, EXCEPTION COUNT, GOOD/
+      *                 ABEND STATUS) EVERY TIME THIS PROGRAM RUNS.
+      * 2026-08-09 RWP  MY-FILE OPEN FAILURES NOW GET THEIR OWN FILE
+      *                 STATUS (DL1-MYFILE-FS) AND ARE CHECKED - A BAD
+      *                 OPEN NOW LOGS AN ABEND AUDIT RECORD INSTEAD OF
+      *                 LETTING THE RUNTIME ABEND PAST THE AUDIT TRAIL.
+      *                 GAVE PRIOR-FILE ITS OWN STATUS FIELD TOO
+      *                 (DL1-PRIOR-FS) INSTEAD OF SHARING DL1-FILE-
+      *                 STATUS WITH EXC-FILE/RPT-FILE.
+      * 2026-08-09 RWP  THE RUN-PARAMETER OVERRIDE NOW READS ONLY THE
+      *                 FIRST COMMAND-LINE ARGUMENT (ARGUMENT-NUMBER/
+      *                 ARGUMENT-VALUE) INSTEAD OF THE WHOLE COMMAND
+      *                 LINE. A DETAIL OR TRAILER RECORD NO LONGER
+      *                 REQUIRES A PRECEDING BATCH HEADER - THE HEADER
+      *                 IS OPTIONAL, AS A DETAIL-ONLY EXTRACT ALWAYS
+      *                 WAS BEFORE IT EXISTED. EXC-FILE/RPT-FILE OPEN
+      *                 FAILURES NOW ABEND WITH AN AUDIT RECORD THE
+      *                 SAME WAY A BAD MY-FILE OPEN DOES.
+      * 2026-08-09 RWP  GAVE CURR-EXTRACT, CURR-SORTED, PRIOR-SORTED,
+      *                 AND RECON-FILE THEIR OWN FILE STATUS FIELDS AND
+      *                 CHECKED OPENS, THE SAME AS EVERY OTHER FILE -
+      *                 EACH NOW LOGS AN ABEND AUDIT RECORD AND STOPS
+      *                 ON A FAILED OPEN INSTEAD OF RUNNING ON (OR
+      *                 HANGING) WITH A FILE THAT NEVER OPENED.
+      *                 3000-RECONCILE'S PRIOR-FILE PRESENCE CHECK NOW
+      *                 TESTS FOR SUCCESS (STATUS "00") RATHER THAN
+      *                 ONLY "FILE NOT FOUND" (STATUS "35") - ANY OTHER
+      *                 OPEN FAILURE IS NOW ITS OWN ABEND INSTEAD OF
+      *                 BEING TREATED AS "PRIOR-DAY EXTRACT PRESENT,
+      *                 PROCEED." A NON-SEQUENTIAL PRIORDAT (E.G. A
+      *                 DIRECTORY) CAN STILL REPORT "00" ON THE OPEN
+      *                 ITSELF, SO 3120-EXTRACT-ONE-PRIOR NOW ALSO
+      *                 CHECKS THE STATUS OF ITS OWN READ AND ABENDS
+      *                 ON ANYTHING OTHER THAN SUCCESS OR END OF FILE,
+      *                 RATHER THAN LOOPING FOREVER WAITING FOR AN
+      *                 END-OF-FILE CONDITION THAT WILL NEVER COME.
+      *================================================================
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT MY-FILE ASSIGN TO "data.txt".
+           SELECT MY-FILE ASSIGN DYNAMIC DL1-DATASET-NAME
+               FILE STATUS IS DL1-MYFILE-FS.
+
+           SELECT EXC-FILE ASSIGN TO "EXCPTLST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL1-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "RPTLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL1-FILE-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO "CHKPTDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL1-CHKPT-FS.
+
+           SELECT PRIOR-FILE ASSIGN TO "PRIORDAT"
+               FILE STATUS IS DL1-PRIOR-FS.
+
+           SELECT CURR-EXTRACT ASSIGN TO "CURREXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL1-CURREXTR-FS.
+
+           SELECT CURR-SORTED ASSIGN TO "CURRSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL1-CURRSRTD-FS.
+
+           SELECT PRIOR-SORTED ASSIGN TO "PRIORSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL1-PRIORSRT-FS.
+
+           SELECT RECON-FILE ASSIGN TO "RECONLST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL1-RECON-FS.
+
+           SELECT DL1-SORTWORK ASSIGN TO "SRTWORK".
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL1-AUDIT-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD MY-FILE.
-       01 MY-RECORD.
-           05 FIELD1 PIC X(10).
-           05 FIELD2 PIC 9(5).
+           COPY DL1REC REPLACING
+               ==PFX-RECORD==       BY ==MY-RECORD==
+               ==PFX-TYPE-CODE==    BY ==MY-TYPE-CODE==
+               ==PFX-TYPE-HEADER==  BY ==MY-TYPE-HEADER==
+               ==PFX-TYPE-DETAIL==  BY ==MY-TYPE-DETAIL==
+               ==PFX-TYPE-TRAILER== BY ==MY-TYPE-TRAILER==
+               ==PFX-REST==         BY ==MY-REST==
+               ==PFX-DETAIL==       BY ==MY-DETAIL==
+               ==PFX-FIELD1==       BY ==MY-FIELD1==
+               ==PFX-FIELD2==       BY ==MY-FIELD2==
+               ==PFX-HEADER==       BY ==MY-HEADER==
+               ==PFX-HDR-RUN-DATE== BY ==MY-HDR-RUN-DATE==
+               ==PFX-HDR-EXPECTED-COUNT==
+                   BY ==MY-HDR-EXPECTED-COUNT==
+               ==PFX-TRAILER==      BY ==MY-TRAILER==
+               ==PFX-TRL-RECORD-COUNT==
+                   BY ==MY-TRL-RECORD-COUNT==
+               ==PFX-TRL-HASH-TOTAL==
+                   BY ==MY-TRL-HASH-TOTAL==.
+
+       FD EXC-FILE.
+       01 EXC-RECORD.
+           05 EXC-FIELD1               PIC X(10).
+           05 FILLER                   PIC X(01).
+           05 EXC-FIELD2               PIC X(05).
+           05 FILLER                   PIC X(01).
+           05 EXC-REASON               PIC X(07).
+
+       FD RPT-FILE.
+       01 RPT-RECORD                   PIC X(80).
+
+       FD CHKPT-FILE.
+       01 CHKPT-RECORD.
+           05 CHKPT-READ-COUNT         PIC 9(09).
+           05 FILLER                   PIC X(01).
+           05 CHKPT-RECORD-COUNT       PIC 9(09).
+           05 FILLER                   PIC X(01).
+           05 CHKPT-FIELD2-TOTAL       PIC 9(10).
+           05 FILLER                   PIC X(01).
+           05 CHKPT-REJECT-COUNT       PIC 9(09).
+           05 FILLER                   PIC X(01).
+           05 CHKPT-DETAIL-COUNT       PIC 9(09).
+           05 FILLER                   PIC X(01).
+           05 CHKPT-DATASET-NAME       PIC X(30).
+
+       FD PRIOR-FILE.
+           COPY DL1REC REPLACING
+               ==PFX-RECORD==       BY ==PRI-RECORD==
+               ==PFX-TYPE-CODE==    BY ==PRI-TYPE-CODE==
+               ==PFX-TYPE-HEADER==  BY ==PRI-TYPE-HEADER==
+               ==PFX-TYPE-DETAIL==  BY ==PRI-TYPE-DETAIL==
+               ==PFX-TYPE-TRAILER== BY ==PRI-TYPE-TRAILER==
+               ==PFX-REST==         BY ==PRI-REST==
+               ==PFX-DETAIL==       BY ==PRI-DETAIL==
+               ==PFX-FIELD1==       BY ==PRI-FIELD1==
+               ==PFX-FIELD2==       BY ==PRI-FIELD2==
+               ==PFX-HEADER==       BY ==PRI-HEADER==
+               ==PFX-HDR-RUN-DATE== BY ==PRI-HDR-RUN-DATE==
+               ==PFX-HDR-EXPECTED-COUNT==
+                   BY ==PRI-HDR-EXPECTED-COUNT==
+               ==PFX-TRAILER==      BY ==PRI-TRAILER==
+               ==PFX-TRL-RECORD-COUNT==
+                   BY ==PRI-TRL-RECORD-COUNT==
+               ==PFX-TRL-HASH-TOTAL==
+                   BY ==PRI-TRL-HASH-TOTAL==.
+
+       FD CURR-EXTRACT.
+           COPY DL1XTR REPLACING
+               ==PFX-XTR-RECORD== BY ==CXT-XTR-RECORD==
+               ==PFX-XTR-FIELD1== BY ==CXT-XTR-FIELD1==
+               ==PFX-XTR-FIELD2== BY ==CXT-XTR-FIELD2==.
+
+       FD CURR-SORTED.
+           COPY DL1XTR REPLACING
+               ==PFX-XTR-RECORD== BY ==CSR-XTR-RECORD==
+               ==PFX-XTR-FIELD1== BY ==CSR-XTR-FIELD1==
+               ==PFX-XTR-FIELD2== BY ==CSR-XTR-FIELD2==.
+
+       FD PRIOR-SORTED.
+           COPY DL1XTR REPLACING
+               ==PFX-XTR-RECORD== BY ==PSR-XTR-RECORD==
+               ==PFX-XTR-FIELD1== BY ==PSR-XTR-FIELD1==
+               ==PFX-XTR-FIELD2== BY ==PSR-XTR-FIELD2==.
+
+       SD DL1-SORTWORK.
+           COPY DL1XTR REPLACING
+               ==PFX-XTR-RECORD== BY ==SWK-XTR-RECORD==
+               ==PFX-XTR-FIELD1== BY ==SWK-XTR-FIELD1==
+               ==PFX-XTR-FIELD2== BY ==SWK-XTR-FIELD2==.
+
+       FD RECON-FILE.
+       01 RECON-RECORD                 PIC X(80).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD                 PIC X(92).
 
        WORKING-STORAGE SECTION.
-       01 WS-EOF-SWITCH PIC 9 VALUE 0.
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01 DL1-SWITCHES.
+           05 DL1-EOF-SW               PIC X(01) VALUE 'N'.
+               88 DL1-EOF-YES                    VALUE 'Y'.
+           05 DL1-VALID-SW             PIC X(01) VALUE 'Y'.
+               88 DL1-RECORD-VALID               VALUE 'Y'.
+               88 DL1-RECORD-INVALID             VALUE 'N'.
+           05 DL1-RESTART-SW           PIC X(01) VALUE 'N'.
+               88 DL1-RESTARTING                 VALUE 'Y'.
+           05 DL1-HEADER-SW            PIC X(01) VALUE 'N'.
+               88 DL1-HEADER-SEEN                VALUE 'Y'.
+           05 DL1-TRAILER-SW           PIC X(01) VALUE 'N'.
+               88 DL1-TRAILER-SEEN               VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * CONTROL TOTALS
+      *----------------------------------------------------------------
+       01 DL1-COUNTERS.
+           05 DL1-READ-COUNT           PIC 9(09) VALUE 0.
+           05 DL1-DETAIL-COUNT         PIC 9(09) VALUE 0.
+           05 DL1-RECORD-COUNT         PIC 9(09) VALUE 0.
+           05 DL1-FIELD2-TOTAL         PIC 9(10) VALUE 0.
+           05 DL1-REJECT-COUNT         PIC 9(09) VALUE 0.
+
+       01 DL1-ADD-AMOUNT               PIC 9(07) VALUE 0.
+       01 DL1-ADD-STATUS               PIC X(01) VALUE 'G'.
+           88 DL1-ADD-OK                       VALUE 'G'.
+           88 DL1-ADD-OVERFLOW                 VALUE 'O'.
+
+      *----------------------------------------------------------------
+      * HEADER/TRAILER CONTROL INFORMATION
+      *----------------------------------------------------------------
+       01 DL1-HEADER-INFO.
+           05 DL1-EXPECTED-RUN-DATE    PIC 9(08) VALUE 0.
+           05 DL1-EXPECTED-COUNT       PIC 9(07) VALUE 0.
+
+      *----------------------------------------------------------------
+      * INPUT DATASET NAME - DEFAULTS TO DATA.TXT BUT CAN BE REPOINTED
+      * AT A DIFFERENT EXTRACT (E.G. A DATE-STAMPED DATA.Dyymmdd) BY
+      * THE MYFILE DD NAME / ENVIRONMENT VARIABLE OR BY A RUN
+      * PARAMETER, WITHOUT RENAMING FILES OR RECOMPILING
+      *----------------------------------------------------------------
+       01 DL1-DATASET-DEFAULT          PIC X(30) VALUE "data.txt".
+       01 DL1-DATASET-NAME             PIC X(30) VALUE "data.txt".
+       01 DL1-PARM-DATASET             PIC X(30) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * CHECKPOINT/RESTART CONTROLS
+      *----------------------------------------------------------------
+       01 DL1-FILE-STATUS              PIC X(02) VALUE SPACES.
+       01 DL1-MYFILE-FS                PIC X(02) VALUE SPACES.
+       01 DL1-PRIOR-FS                 PIC X(02) VALUE SPACES.
+       01 DL1-CURREXTR-FS              PIC X(02) VALUE SPACES.
+       01 DL1-CURRSRTD-FS              PIC X(02) VALUE SPACES.
+       01 DL1-PRIORSRT-FS              PIC X(02) VALUE SPACES.
+       01 DL1-RECON-FS                 PIC X(02) VALUE SPACES.
+       01 DL1-CHKPT-FS                 PIC X(02) VALUE SPACES.
+       01 DL1-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 1000.
+       01 DL1-CHECKPOINT-MATH.
+           05 DL1-CKPT-QUOTIENT         PIC 9(09).
+           05 DL1-CKPT-REMAINDER        PIC 9(05).
+
+      *----------------------------------------------------------------
+      * TRAILER HASH-TOTAL CHECK - MY-TRL-HASH-TOTAL ONLY HOLDS THE
+      * LOW-ORDER SIX DIGITS OF THE FIELD2 CONTROL TOTAL (SEE DL1REC),
+      * SO THE CONTROL TOTAL IS REDUCED THE SAME WAY BEFORE COMPARING
+      *----------------------------------------------------------------
+       01 DL1-HASH-MATH.
+           05 DL1-HASH-QUOTIENT         PIC 9(09).
+           05 DL1-FIELD2-HASH           PIC 9(06).
+       01 DL1-SKIP-TO-COUNT            PIC 9(09) VALUE 0.
+       01 DL1-SKIP-DONE-COUNT          PIC 9(09) VALUE 0.
+
+       01 DL1-EXC-REASON               PIC X(07) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * PRINT-FILE CONTROLS
+      *----------------------------------------------------------------
+       01 DL1-RUN-DATE                 PIC 9(08) VALUE 0.
+
+       01 DL1-PRINT-CONTROLS.
+           05 DL1-PAGE-NO               PIC 9(04) VALUE 0.
+           05 DL1-LINE-NO               PIC 9(04) VALUE 0.
+           05 DL1-LINES-PER-PAGE        PIC 9(04) VALUE 55.
+
+      *----------------------------------------------------------------
+      * PRINT-LINE LAYOUTS (MOVED INTO RPT-RECORD BEFORE EACH WRITE)
+      *----------------------------------------------------------------
+       01 DL1-HDG-LINE-1.
+           05 FILLER                    PIC X(20)
+               VALUE "DAILY FIELD LISTING".
+           05 FILLER                    PIC X(14)
+               VALUE "  RUN DATE: ".
+           05 DL1-HDG-DATE               PIC 9999/99/99.
+           05 FILLER                    PIC X(10) VALUE "  PAGE: ".
+           05 DL1-HDG-PAGE               PIC ZZZ9.
+
+       01 DL1-HDG-LINE-2                PIC X(80)
+           VALUE "FIELD1                FIELD2".
+
+       01 DL1-DET-LINE.
+           05 FILLER                    PIC X(10) VALUE SPACES.
+           05 DL1-DET-FIELD1             PIC X(10).
+           05 FILLER                    PIC X(06) VALUE SPACES.
+           05 DL1-DET-FIELD2             PIC X(05).
+
+      *----------------------------------------------------------------
+      * DAY-OVER-DAY RECONCILIATION CONTROLS - ACTIVE ONLY WHEN A
+      * RETAINED PRIOR-DAY EXTRACT (PRIOR-FILE) IS PRESENT
+      *----------------------------------------------------------------
+       01 DL1-RECON-SWITCHES.
+           05 DL1-PRIOR-PRESENT-SW      PIC X(01) VALUE 'N'.
+               88 DL1-PRIOR-PRESENT               VALUE 'Y'.
+           05 DL1-CURR-EOF-SW           PIC X(01) VALUE 'N'.
+               88 DL1-CURR-EOF-YES                VALUE 'Y'.
+           05 DL1-PRIOR-EOF-SW          PIC X(01) VALUE 'N'.
+               88 DL1-PRIOR-EOF-YES               VALUE 'Y'.
+           05 DL1-PRIOR-FILE-EOF-SW     PIC X(01) VALUE 'N'.
+               88 DL1-PRIOR-FILE-EOF-YES          VALUE 'Y'.
+
+       01 DL1-RECON-COUNTERS.
+           05 DL1-NEW-COUNT             PIC 9(09) VALUE 0.
+           05 DL1-DROPPED-COUNT         PIC 9(09) VALUE 0.
+           05 DL1-CHANGED-COUNT         PIC 9(09) VALUE 0.
+
+       01 DL1-RECON-HDG-LINE            PIC X(80)
+           VALUE "DAY-OVER-DAY RECONCILIATION".
+
+       01 DL1-RECON-COL-LINE            PIC X(80)
+           VALUE "STATUS  FIELD1     OLD-FIELD2 NEW-FIELD2".
+
+       01 DL1-RECON-LINE.
+           05 DL1-RCL-STATUS            PIC X(07) VALUE SPACES.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 DL1-RCL-FIELD1            PIC X(10) VALUE SPACES.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 DL1-RCL-OLD-FIELD2        PIC X(10) VALUE SPACES.
+           05 DL1-RCL-NEW-FIELD2        PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * AUDIT TRAIL - ONE LINE APPENDED TO AUDIT-FILE EVERY RUN
+      *----------------------------------------------------------------
+       01 DL1-AUDIT-FS                  PIC X(02) VALUE SPACES.
+       01 DL1-AUDIT-TIME                PIC 9(08) VALUE 0.
+       01 DL1-AUDIT-TIME-R REDEFINES DL1-AUDIT-TIME.
+           05 DL1-AUDIT-HH               PIC 99.
+           05 DL1-AUDIT-MM               PIC 99.
+           05 DL1-AUDIT-SS               PIC 99.
+           05 DL1-AUDIT-HS               PIC 99.
+       01 DL1-AUDIT-HMS-G.
+           05 DL1-AUDIT-HMS-HH           PIC 99.
+           05 DL1-AUDIT-HMS-MM           PIC 99.
+           05 DL1-AUDIT-HMS-SS           PIC 99.
+       01 DL1-AUDIT-HMS REDEFINES DL1-AUDIT-HMS-G PIC 9(06).
+       01 DL1-AUDIT-STATUS-SW           PIC X(01) VALUE 'G'.
+           88 DL1-AUDIT-STATUS-GOOD               VALUE 'G'.
+           88 DL1-AUDIT-STATUS-ABEND              VALUE 'A'.
+
+       01 DL1-AUDIT-LINE.
+           05 DL1-AUD-RUN-DATE          PIC 9999/99/99.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 DL1-AUD-RUN-TIME          PIC 99B99B99.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 FILLER                    PIC X(08) VALUE "RECS: ".
+           05 DL1-AUD-RECORD-COUNT      PIC ZZZZZZZZ9.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 FILLER                    PIC X(08) VALUE "TOTAL: ".
+           05 DL1-AUD-FIELD2-TOTAL      PIC Z(9)9.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 FILLER                    PIC X(12) VALUE "EXCEPTIONS: ".
+           05 DL1-AUD-REJECT-COUNT      PIC ZZZZZZZZ9.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 DL1-AUD-STATUS            PIC X(05).
 
        PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE - DRIVES THE READ/DISPLAY/TOTAL SEQUENCE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL DL1-EOF-YES.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           PERFORM 3000-RECONCILE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE INPUT FILE AND PRIME THE READ
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT DL1-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1050-GET-DATASET-NAME THRU 1050-EXIT.
+           PERFORM 1060-OPEN-AUDIT-FILE THRU 1060-EXIT.
+           PERFORM 1100-RESTART-CHECK THRU 1100-EXIT.
            OPEN INPUT MY-FILE.
-           PERFORM UNTIL WS-EOF-SWITCH = 1
-               READ MY-FILE
-                   AT END SET WS-EOF-SWITCH TO 1
+           IF DL1-MYFILE-FS NOT = "00"
+               PERFORM 1070-MYFILE-OPEN-ABEND THRU 1070-EXIT
+           END-IF.
+           OPEN OUTPUT CURR-EXTRACT.
+           IF DL1-CURREXTR-FS NOT = "00"
+               PERFORM 1072-CURREXTR-OPEN-ABEND THRU 1072-EXIT
+           END-IF.
+           OPEN OUTPUT EXC-FILE.
+           IF DL1-FILE-STATUS NOT = "00"
+               PERFORM 1075-EXCFILE-OPEN-ABEND THRU 1075-EXIT
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF DL1-FILE-STATUS NOT = "00"
+               PERFORM 1080-RPTFILE-OPEN-ABEND THRU 1080-EXIT
+           END-IF.
+           IF DL1-RESTARTING
+               PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+           END-IF.
+           PERFORM 2100-READ-MY-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-GET-DATASET-NAME - MY-FILE'S ACTUAL DATASET DEFAULTS TO
+      *     DATA.TXT, IS OVERRIDDEN BY THE MYFILE DD NAME/ENVIRONMENT
+      *     VARIABLE WHEN PRESENT, AND IS OVERRIDDEN AGAIN BY A RUN
+      *     PARAMETER WHEN ONE IS GIVEN - THE RUN PARAMETER TAKES
+      *     PRIORITY SINCE IT IS THE MOST SPECIFIC OVERRIDE
+      *----------------------------------------------------------------
+       1050-GET-DATASET-NAME.
+           ACCEPT DL1-DATASET-NAME FROM ENVIRONMENT "MYFILE"
+               ON EXCEPTION
+                   MOVE DL1-DATASET-DEFAULT TO DL1-DATASET-NAME
+           END-ACCEPT.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT DL1-PARM-DATASET FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO DL1-PARM-DATASET
+           END-ACCEPT.
+           IF DL1-PARM-DATASET NOT = SPACES
+               MOVE DL1-PARM-DATASET TO DL1-DATASET-NAME
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1060-OPEN-AUDIT-FILE - EXTEND THE STANDING AUDIT LOG, OR START
+      *     ONE IF IT DOES NOT EXIST YET
+      *----------------------------------------------------------------
+       1060-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF DL1-AUDIT-FS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1070-MYFILE-OPEN-ABEND - MY-FILE FAILED TO OPEN (BAD DD NAME/
+      *     ENVIRONMENT VARIABLE, RUN PARAMETER, OR MISSING DATE-
+      *     STAMPED EXTRACT) - LOG THE FAILURE TO THE AUDIT TRAIL
+      *     BEFORE STOPPING INSTEAD OF LETTING THE RUNTIME ABEND PAST
+      *     9100-WRITE-AUDIT-RECORD WITH NO TRACE OF THE ATTEMPT
+      *----------------------------------------------------------------
+       1070-MYFILE-OPEN-ABEND.
+           DISPLAY "*** UNABLE TO OPEN MY-FILE - DATASET "
+               DL1-DATASET-NAME " - FILE STATUS " DL1-MYFILE-FS
+               " ***".
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       1070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1072-CURREXTR-OPEN-ABEND - CURR-EXTRACT (CURREXTR) FAILED TO
+      *     OPEN (E.G. DISK FULL OR PERMISSIONS) - LOG THE FAILURE TO
+      *     THE AUDIT TRAIL BEFORE STOPPING, THE SAME AS A BAD MY-FILE
+      *     OPEN
+      *----------------------------------------------------------------
+       1072-CURREXTR-OPEN-ABEND.
+           DISPLAY "*** UNABLE TO OPEN CURR-EXTRACT (CURREXTR) - "
+               "FILE STATUS " DL1-CURREXTR-FS " ***".
+           CLOSE MY-FILE.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       1072-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1075-EXCFILE-OPEN-ABEND - EXC-FILE (EXCPTLST) FAILED TO OPEN
+      *     (E.G. DISK FULL OR PERMISSIONS) - LOG THE FAILURE TO THE
+      *     AUDIT TRAIL BEFORE STOPPING, THE SAME AS A BAD MY-FILE OPEN
+      *----------------------------------------------------------------
+       1075-EXCFILE-OPEN-ABEND.
+           DISPLAY "*** UNABLE TO OPEN EXC-FILE (EXCPTLST) - "
+               "FILE STATUS " DL1-FILE-STATUS " ***".
+           CLOSE MY-FILE.
+           CLOSE CURR-EXTRACT.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       1075-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1080-RPTFILE-OPEN-ABEND - RPT-FILE (RPTLIST) FAILED TO OPEN
+      *     (E.G. DISK FULL OR PERMISSIONS) - LOG THE FAILURE TO THE
+      *     AUDIT TRAIL BEFORE STOPPING, THE SAME AS A BAD MY-FILE OPEN
+      *----------------------------------------------------------------
+       1080-RPTFILE-OPEN-ABEND.
+           DISPLAY "*** UNABLE TO OPEN RPT-FILE (RPTLIST) - "
+               "FILE STATUS " DL1-FILE-STATUS " ***".
+           CLOSE MY-FILE.
+           CLOSE CURR-EXTRACT.
+           CLOSE EXC-FILE.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       1080-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-RESTART-CHECK - A NON-EMPTY CHKPT-FILE LEFT OVER FROM A
+      *     PRIOR RUN MEANS THAT RUN DID NOT REACH 9000-FINALIZE, SO
+      *     RESUME FROM THE LAST CHECKPOINT RATHER THAN RECORD ONE -
+      *     UNLESS THE CHECKPOINT WAS TAKEN AGAINST A DIFFERENT INPUT
+      *     DATASET THAN THIS RUN IS POINTED AT, IN WHICH CASE IT
+      *     BELONGS TO AN UNRELATED FILE AND MUST BE IGNORED
+      *----------------------------------------------------------------
+       1100-RESTART-CHECK.
+           OPEN INPUT CHKPT-FILE.
+           IF DL1-CHKPT-FS = "00"
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
                    NOT AT END
-                       DISPLAY "Field1: " FIELD1
-                       DISPLAY "Field2: " FIELD2
-           END-READ
-           END-PERFORM.
+                       IF CHKPT-READ-COUNT > 0
+                           IF CHKPT-DATASET-NAME = DL1-DATASET-NAME
+                               MOVE CHKPT-READ-COUNT TO
+                                   DL1-SKIP-TO-COUNT
+                               MOVE CHKPT-READ-COUNT TO DL1-READ-COUNT
+                               MOVE CHKPT-RECORD-COUNT TO
+                                   DL1-RECORD-COUNT
+                               MOVE CHKPT-FIELD2-TOTAL TO
+                                   DL1-FIELD2-TOTAL
+                               MOVE CHKPT-REJECT-COUNT TO
+                                   DL1-REJECT-COUNT
+                               MOVE CHKPT-DETAIL-COUNT TO
+                                   DL1-DETAIL-COUNT
+                               SET DL1-RESTARTING TO TRUE
+                               DISPLAY "RESTARTING AFTER CHECKPOINT - "
+                                   "RECORD " DL1-SKIP-TO-COUNT
+                                   " ALREADY PROCESSED"
+                           ELSE
+                               DISPLAY "CHECKPOINT ON FILE IS FOR "
+                                   "DATASET " CHKPT-DATASET-NAME
+                               DISPLAY "THIS RUN IS PROCESSING "
+                                   DL1-DATASET-NAME
+                                   " - CHECKPOINT IGNORED, STARTING "
+                                   "FROM RECORD ONE"
+                           END-IF
+                   END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200-SKIP-PROCESSED-RECORDS - RE-READ THE RECORDS ALREADY
+      *     ACCOUNTED FOR AS OF THE LAST CHECKPOINT, REGENERATING THEIR
+      *     CURR-EXTRACT/RPT-FILE/EXC-FILE OUTPUT (BUT NOT THEIR
+      *     COUNTS/TOTALS, WHICH CAME BACK FROM THE CHECKPOINT ITSELF)
+      *     SINCE ALL THREE OUTPUT FILES START EMPTY EVERY RUN
+      *----------------------------------------------------------------
+       1200-SKIP-PROCESSED-RECORDS.
+           PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+               UNTIL DL1-SKIP-DONE-COUNT >= DL1-SKIP-TO-COUNT
+                   OR DL1-EOF-YES.
+       1200-EXIT.
+           EXIT.
+
+       1210-SKIP-ONE-RECORD.
+           READ MY-FILE
+               AT END
+                   SET DL1-EOF-YES TO TRUE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN MY-TYPE-HEADER
+                           SET DL1-HEADER-SEEN TO TRUE
+                           MOVE MY-HDR-RUN-DATE TO
+                               DL1-EXPECTED-RUN-DATE
+                           MOVE MY-HDR-EXPECTED-COUNT TO
+                               DL1-EXPECTED-COUNT
+                       WHEN MY-TYPE-DETAIL
+                           PERFORM 2200-VALIDATE-FIELD2 THRU
+                               2200-EXIT
+                           IF DL1-RECORD-VALID
+                               PERFORM 2400-WRITE-LISTING-LINE
+                                   THRU 2400-EXIT
+                               PERFORM 3010-WRITE-CURR-EXTRACT
+                                   THRU 3010-EXIT
+                           ELSE
+                               PERFORM 2300-WRITE-EXCEPTION
+                                   THRU 2300-EXIT
+                           END-IF
+                       WHEN MY-TYPE-TRAILER
+                           SET DL1-TRAILER-SEEN TO TRUE
+                   END-EVALUATE
+           END-READ.
+           ADD 1 TO DL1-SKIP-DONE-COUNT.
+       1210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-FILE - DISPATCH ONE MY-FILE RECORD BY ITS TYPE
+      *----------------------------------------------------------------
+       2000-PROCESS-FILE.
+           EVALUATE TRUE
+               WHEN MY-TYPE-HEADER
+                   PERFORM 2500-PROCESS-HEADER THRU 2500-EXIT
+               WHEN MY-TYPE-DETAIL
+                   PERFORM 2700-PROCESS-DETAIL THRU 2700-EXIT
+               WHEN MY-TYPE-TRAILER
+                   PERFORM 2800-PROCESS-TRAILER THRU 2800-EXIT
+               WHEN OTHER
+                   DISPLAY "UNRECOGNIZED RECORD TYPE: " MY-TYPE-CODE
+                   GO TO 9900-ABEND-EXIT
+           END-EVALUATE.
+           PERFORM 2600-TAKE-CHECKPOINT THRU 2600-EXIT.
+           PERFORM 2100-READ-MY-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-READ-MY-FILE - READ ONE RECORD, SET EOF SWITCH AT END
+      *----------------------------------------------------------------
+       2100-READ-MY-FILE.
+           READ MY-FILE
+               AT END
+                   SET DL1-EOF-YES TO TRUE
+               NOT AT END
+                   ADD 1 TO DL1-READ-COUNT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-VALIDATE-FIELD2 - FIELD2 MUST BE NUMERIC AND NON-ZERO
+      *----------------------------------------------------------------
+       2200-VALIDATE-FIELD2.
+           SET DL1-RECORD-VALID TO TRUE.
+           IF MY-FIELD2 NOT NUMERIC
+               SET DL1-RECORD-INVALID TO TRUE
+               MOVE "NONNUM " TO DL1-EXC-REASON
+           ELSE
+               IF MY-FIELD2 = ZERO
+                   SET DL1-RECORD-INVALID TO TRUE
+                   MOVE "ZERO   " TO DL1-EXC-REASON
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2300-WRITE-EXCEPTION - LOG A REJECTED RECORD TO THE EXC LIST.
+      *     DL1-REJECT-COUNT IS BUMPED BY THE CALLER, NOT HERE, SINCE
+      *     THIS PARAGRAPH IS ALSO USED DURING CHECKPOINT SKIP TO
+      *     REGENERATE EXC-FILE FOR A RECORD WHOSE REJECTION IS
+      *     ALREADY REFLECTED IN THE RESTORED CHECKPOINT COUNT
+      *----------------------------------------------------------------
+       2300-WRITE-EXCEPTION.
+           MOVE SPACES TO EXC-RECORD.
+           MOVE MY-FIELD1 TO EXC-FIELD1.
+           MOVE MY-FIELD2 TO EXC-FIELD2.
+           MOVE DL1-EXC-REASON TO EXC-REASON.
+           WRITE EXC-RECORD.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2400-WRITE-LISTING-LINE - WRITE ONE DETAIL LINE TO RPT-FILE,
+      *     STARTING A NEW PAGE WHEN THE CURRENT ONE IS FULL
+      *----------------------------------------------------------------
+       2400-WRITE-LISTING-LINE.
+           IF DL1-PAGE-NO = 0
+               OR DL1-LINE-NO >= DL1-LINES-PER-PAGE
+               PERFORM 2410-WRITE-HEADING THRU 2410-EXIT
+           END-IF.
+           MOVE SPACES TO DL1-DET-LINE.
+           MOVE MY-FIELD1 TO DL1-DET-FIELD1.
+           MOVE MY-FIELD2 TO DL1-DET-FIELD2.
+           MOVE DL1-DET-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           ADD 1 TO DL1-LINE-NO.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2410-WRITE-HEADING - START A NEW PAGE WITH A RUN-DATE HEADING
+      *----------------------------------------------------------------
+       2410-WRITE-HEADING.
+           ADD 1 TO DL1-PAGE-NO.
+           MOVE 0 TO DL1-LINE-NO.
+           IF DL1-PAGE-NO > 1
+               MOVE SPACES TO RPT-RECORD
+               WRITE RPT-RECORD AFTER ADVANCING PAGE
+           END-IF.
+           MOVE DL1-RUN-DATE TO DL1-HDG-DATE.
+           MOVE DL1-PAGE-NO TO DL1-HDG-PAGE.
+           MOVE DL1-HDG-LINE-1 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE DL1-HDG-LINE-2 TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+       2410-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-PROCESS-HEADER - THE ONE BATCH HEADER RECORD, IF ANY,
+      *     MUST BE THE FIRST RECORD IN MY-FILE; ITS RUN DATE IS
+      *     VALIDATED AGAINST TODAY'S SYSTEM DATE, THE SAME WAY
+      *     2800-PROCESS-TRAILER VALIDATES THE TRAILER'S COUNT AND
+      *     HASH TOTAL AGAINST WHAT WAS ACTUALLY READ
+      *----------------------------------------------------------------
+       2500-PROCESS-HEADER.
+           IF DL1-HEADER-SEEN
+               DISPLAY "DUPLICATE HEADER RECORD IN MY-FILE"
+               GO TO 9900-ABEND-EXIT
+           END-IF.
+           SET DL1-HEADER-SEEN TO TRUE.
+           MOVE MY-HDR-RUN-DATE TO DL1-EXPECTED-RUN-DATE.
+           MOVE MY-HDR-EXPECTED-COUNT TO DL1-EXPECTED-COUNT.
+           DISPLAY "HEADER: RUN DATE " MY-HDR-RUN-DATE
+               " EXPECTED RECORD COUNT " MY-HDR-EXPECTED-COUNT.
+           IF DL1-EXPECTED-RUN-DATE NOT = DL1-RUN-DATE
+               DISPLAY "*** HEADER RUN DATE " DL1-EXPECTED-RUN-DATE
+                   " DOES NOT MATCH TODAY'S RUN DATE "
+                   DL1-RUN-DATE " ***"
+           ELSE
+               DISPLAY "HEADER RUN DATE VERIFIED OK"
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2700-PROCESS-DETAIL - VALIDATE, DISPLAY OR REJECT ONE DETAIL
+      *     RECORD. THE BATCH HEADER IS OPTIONAL (SEE 2500-PROCESS-
+      *     HEADER) SO A DETAIL RECORD DOES NOT REQUIRE ONE TO HAVE
+      *     COME FIRST - A RUN WITH NO HEADER AT ALL IS JUST A PLAIN
+      *     LIST OF DETAILS, FLAGGED AT 9000-FINALIZE AS A WARNING
+      *----------------------------------------------------------------
+       2700-PROCESS-DETAIL.
+           ADD 1 TO DL1-DETAIL-COUNT.
+           PERFORM 2200-VALIDATE-FIELD2 THRU 2200-EXIT.
+           IF DL1-RECORD-VALID
+               DISPLAY "Field1: " MY-FIELD1
+               DISPLAY "Field2: " MY-FIELD2
+               PERFORM 2400-WRITE-LISTING-LINE THRU 2400-EXIT
+               PERFORM 3010-WRITE-CURR-EXTRACT THRU 3010-EXIT
+               ADD 1 TO DL1-RECORD-COUNT
+               MOVE MY-FIELD2 TO DL1-ADD-AMOUNT
+               CALL "BATCH-TOTAL-ADD" USING DL1-FIELD2-TOTAL,
+                   DL1-ADD-AMOUNT, DL1-ADD-STATUS
+               IF DL1-ADD-OVERFLOW
+                   DISPLAY "*** FIELD2 CONTROL TOTAL OVERFLOWED - "
+                       "TOTAL NO LONGER RELIABLE ***"
+               END-IF
+           ELSE
+               ADD 1 TO DL1-REJECT-COUNT
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF.
+       2700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2800-PROCESS-TRAILER - THE ONE BATCH TRAILER RECORD, IF ANY,
+      *     MUST BE THE LAST RECORD IN MY-FILE; VALIDATE ITS RECORD
+      *     COUNT AND HASH TOTAL AGAINST WHAT WAS ACTUALLY READ. A
+      *     LEADING BATCH HEADER IS OPTIONAL (SEE 2500-PROCESS-HEADER)
+      *     SO A TRAILER DOES NOT REQUIRE ONE TO HAVE COME FIRST
+      *----------------------------------------------------------------
+       2800-PROCESS-TRAILER.
+           IF DL1-TRAILER-SEEN
+               DISPLAY "DUPLICATE TRAILER RECORD IN MY-FILE"
+               GO TO 9900-ABEND-EXIT
+           END-IF.
+           SET DL1-TRAILER-SEEN TO TRUE.
+           IF MY-TRL-RECORD-COUNT NOT = DL1-DETAIL-COUNT
+               DISPLAY "*** TRAILER RECORD COUNT "
+                   MY-TRL-RECORD-COUNT " DOES NOT MATCH "
+                   DL1-DETAIL-COUNT " DETAIL RECORDS READ ***"
+           ELSE
+               DISPLAY "TRAILER RECORD COUNT VERIFIED OK"
+           END-IF.
+           DIVIDE DL1-FIELD2-TOTAL BY 1000000
+               GIVING DL1-HASH-QUOTIENT
+               REMAINDER DL1-FIELD2-HASH.
+           IF MY-TRL-HASH-TOTAL NOT = DL1-FIELD2-HASH
+               DISPLAY "*** TRAILER HASH TOTAL " MY-TRL-HASH-TOTAL
+                   " DOES NOT MATCH FIELD2 CONTROL TOTAL HASH "
+                   DL1-FIELD2-HASH " ***"
+           ELSE
+               DISPLAY "TRAILER HASH TOTAL VERIFIED OK"
+           END-IF.
+       2800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2600-TAKE-CHECKPOINT - EVERY DL1-CHECKPOINT-INTERVAL RECORDS,
+      *     SAVE PROGRESS SO FAR TO CHKPT-FILE
+      *----------------------------------------------------------------
+       2600-TAKE-CHECKPOINT.
+           DIVIDE DL1-READ-COUNT BY DL1-CHECKPOINT-INTERVAL
+               GIVING DL1-CKPT-QUOTIENT
+               REMAINDER DL1-CKPT-REMAINDER.
+           IF DL1-CKPT-REMAINDER = 0
+               OPEN OUTPUT CHKPT-FILE
+               MOVE SPACES TO CHKPT-RECORD
+               MOVE DL1-READ-COUNT TO CHKPT-READ-COUNT
+               MOVE DL1-RECORD-COUNT TO CHKPT-RECORD-COUNT
+               MOVE DL1-FIELD2-TOTAL TO CHKPT-FIELD2-TOTAL
+               MOVE DL1-REJECT-COUNT TO CHKPT-REJECT-COUNT
+               MOVE DL1-DETAIL-COUNT TO CHKPT-DETAIL-COUNT
+               MOVE DL1-DATASET-NAME TO CHKPT-DATASET-NAME
+               WRITE CHKPT-RECORD
+               CLOSE CHKPT-FILE
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2610-CLEAR-CHECKPOINT - A CLEAN FINISH LEAVES AN EMPTY CHKPT-
+      *     FILE SO THE NEXT RUN STARTS FROM RECORD ONE
+      *----------------------------------------------------------------
+       2610-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+       2610-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3010-WRITE-CURR-EXTRACT - APPEND ONE VALID DETAIL'S FIELD1/
+      *     FIELD2 TO THE CURRENT-DAY EXTRACT USED FOR THE DAY-OVER-
+      *     DAY RECONCILIATION BELOW
+      *----------------------------------------------------------------
+       3010-WRITE-CURR-EXTRACT.
+           MOVE MY-FIELD1 TO CXT-XTR-FIELD1.
+           MOVE MY-FIELD2 TO CXT-XTR-FIELD2.
+           WRITE CXT-XTR-RECORD.
+       3010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-RECONCILE - IF A RETAINED PRIOR-DAY EXTRACT IS ON HAND,
+      *     MATCH IT AGAINST TODAY'S DETAIL RECORDS BY FIELD1 AND
+      *     REPORT NEW, DROPPED, AND CHANGED-FIELD2 KEYS. WHEN NO
+      *     PRIOR-DAY EXTRACT IS PRESENT THIS IS A NO-OP - THE
+      *     RECONCILIATION PASS IS AN OPTIONAL EXTRA, NOT A
+      *     REQUIRED PART OF EVERY RUN
+      *----------------------------------------------------------------
+       3000-RECONCILE.
+           OPEN INPUT PRIOR-FILE.
+           EVALUATE TRUE
+               WHEN DL1-PRIOR-FS = "00"
+                   SET DL1-PRIOR-PRESENT TO TRUE
+                   CLOSE PRIOR-FILE
+                   PERFORM 3100-SORT-EXTRACTS THRU 3100-EXIT
+                   PERFORM 3200-MATCH-MERGE THRU 3200-EXIT
+               WHEN DL1-PRIOR-FS = "35"
+                   DISPLAY "NO PRIOR-DAY EXTRACT ON HAND - "
+                       "RECONCILIATION SKIPPED"
+               WHEN OTHER
+                   PERFORM 3005-PRIORFILE-OPEN-ABEND THRU 3005-EXIT
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3005-PRIORFILE-OPEN-ABEND - PRIOR-FILE (PRIORDAT) FAILED TO
+      *     OPEN WITH SOMETHING OTHER THAN "FILE NOT FOUND" (E.G. A
+      *     BAD ORGANIZATION OR PERMISSIONS DENIED) - TREATING THAT
+      *     THE SAME AS "NO PRIOR-DAY EXTRACT ON HAND" WOULD SILENTLY
+      *     SKIP RECONCILIATION INSTEAD OF SURFACING A REAL I/O
+      *     PROBLEM, SO IT IS LOGGED TO THE AUDIT TRAIL AS AN ABEND
+      *----------------------------------------------------------------
+       3005-PRIORFILE-OPEN-ABEND.
+           DISPLAY "*** UNABLE TO OPEN PRIOR-FILE (PRIORDAT) - "
+               "FILE STATUS " DL1-PRIOR-FS " ***".
+           PERFORM 1060-OPEN-AUDIT-FILE THRU 1060-EXIT.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       3005-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-SORT-EXTRACTS - SORT TODAY'S DETAIL EXTRACT AND THE
+      *     PRIOR-DAY DETAIL EXTRACT INTO FIELD1 SEQUENCE SO THEY CAN
+      *     BE MATCH-MERGED
+      *----------------------------------------------------------------
+       3100-SORT-EXTRACTS.
+           SORT DL1-SORTWORK
+               ON ASCENDING KEY SWK-XTR-FIELD1
+               USING CURR-EXTRACT
+               GIVING CURR-SORTED.
+           SORT DL1-SORTWORK
+               ON ASCENDING KEY SWK-XTR-FIELD1
+               INPUT PROCEDURE 3110-EXTRACT-PRIOR-DETAIL
+                   THRU 3110-EXIT
+               GIVING PRIOR-SORTED.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3110-EXTRACT-PRIOR-DETAIL - SORT INPUT PROCEDURE: RELEASE ONLY
+      *     THE DETAIL RECORDS OUT OF THE TYPE-CODED PRIOR-FILE
+      *----------------------------------------------------------------
+       3110-EXTRACT-PRIOR-DETAIL.
+           OPEN INPUT PRIOR-FILE.
+           PERFORM 3120-EXTRACT-ONE-PRIOR THRU 3120-EXIT
+               UNTIL DL1-PRIOR-FILE-EOF-YES.
+           CLOSE PRIOR-FILE.
+       3110-EXIT.
+           EXIT.
+
+       3120-EXTRACT-ONE-PRIOR.
+           READ PRIOR-FILE
+               AT END
+                   SET DL1-PRIOR-FILE-EOF-YES TO TRUE
+               NOT AT END
+                   IF PRI-TYPE-DETAIL
+                       MOVE PRI-FIELD1 TO SWK-XTR-FIELD1
+                       MOVE PRI-FIELD2 TO SWK-XTR-FIELD2
+                       RELEASE SWK-XTR-RECORD
+                   END-IF
+           END-READ.
+           IF DL1-PRIOR-FS NOT = "00" AND DL1-PRIOR-FS NOT = "10"
+               SET DL1-PRIOR-FILE-EOF-YES TO TRUE
+               PERFORM 3125-PRIORFILE-READ-ABEND THRU 3125-EXIT
+           END-IF.
+       3120-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3125-PRIORFILE-READ-ABEND - PRIOR-FILE (PRIORDAT) OPENED BUT
+      *     FAILED ON A SUBSEQUENT READ (E.G. PRIORDAT NAMES SOMETHING
+      *     THAT ISN'T A SEQUENTIAL FILE AT ALL, SUCH AS A DIRECTORY -
+      *     THE OPEN ITSELF CAN STILL REPORT "00" IN THAT CASE). AN
+      *     UNGUARDED READ LOOP HERE WOULD SPIN FOREVER, SINCE THE
+      *     FAILURE NEVER SATISFIES THE LOOP'S AT-END TEST
+      *----------------------------------------------------------------
+       3125-PRIORFILE-READ-ABEND.
+           DISPLAY "*** ERROR READING PRIOR-FILE (PRIORDAT) - "
+               "FILE STATUS " DL1-PRIOR-FS " ***".
+           CLOSE PRIOR-FILE.
+           PERFORM 1060-OPEN-AUDIT-FILE THRU 1060-EXIT.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       3125-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3200-MATCH-MERGE - WALK THE TWO SORTED EXTRACTS TOGETHER IN
+      *     FIELD1 SEQUENCE, CLASSIFYING EACH KEY AS NEW, DROPPED, OR
+      *     CHANGED, AND WRITE THE RECONCILIATION REPORT
+      *----------------------------------------------------------------
+       3200-MATCH-MERGE.
+           OPEN OUTPUT RECON-FILE.
+           IF DL1-RECON-FS NOT = "00"
+               PERFORM 3201-RECONFILE-OPEN-ABEND THRU 3201-EXIT
+           END-IF.
+           MOVE DL1-RECON-HDG-LINE TO RECON-RECORD.
+           WRITE RECON-RECORD.
+           MOVE DL1-RECON-COL-LINE TO RECON-RECORD.
+           WRITE RECON-RECORD.
+           OPEN INPUT CURR-SORTED.
+           IF DL1-CURRSRTD-FS NOT = "00"
+               PERFORM 3203-CURRSRTD-OPEN-ABEND THRU 3203-EXIT
+           END-IF.
+           OPEN INPUT PRIOR-SORTED.
+           IF DL1-PRIORSRT-FS NOT = "00"
+               PERFORM 3205-PRIORSRT-OPEN-ABEND THRU 3205-EXIT
+           END-IF.
+           PERFORM 3210-READ-CURR-SORTED THRU 3210-EXIT.
+           PERFORM 3220-READ-PRIOR-SORTED THRU 3220-EXIT.
+           PERFORM 3230-MATCH-ONE-PAIR THRU 3230-EXIT
+               UNTIL DL1-CURR-EOF-YES AND DL1-PRIOR-EOF-YES.
+           CLOSE CURR-SORTED.
+           CLOSE PRIOR-SORTED.
+           DISPLAY "RECONCILIATION - NEW KEYS ....: " DL1-NEW-COUNT.
+           DISPLAY "RECONCILIATION - DROPPED KEYS.: "
+               DL1-DROPPED-COUNT.
+           DISPLAY "RECONCILIATION - CHANGED KEYS.: "
+               DL1-CHANGED-COUNT.
+           CLOSE RECON-FILE.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3201-RECONFILE-OPEN-ABEND - RECON-FILE (RECONLST) FAILED TO
+      *     OPEN - LOG THE FAILURE TO THE AUDIT TRAIL BEFORE STOPPING,
+      *     THE SAME AS A BAD MY-FILE OPEN. THE MAIN RUN'S OWN GOOD
+      *     AUDIT RECORD WAS ALREADY WRITTEN BY 9000-FINALIZE BEFORE
+      *     RECONCILIATION STARTED, SO AUDIT-FILE MUST BE RE-OPENED
+      *     HERE TO APPEND THIS SECOND, ABEND RECORD
+      *----------------------------------------------------------------
+       3201-RECONFILE-OPEN-ABEND.
+           DISPLAY "*** UNABLE TO OPEN RECON-FILE (RECONLST) - "
+               "FILE STATUS " DL1-RECON-FS " ***".
+           PERFORM 1060-OPEN-AUDIT-FILE THRU 1060-EXIT.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       3201-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3203-CURRSRTD-OPEN-ABEND - CURR-SORTED (CURRSRTD) FAILED TO
+      *     OPEN - SAME HANDLING AS 3201-RECONFILE-OPEN-ABEND
+      *----------------------------------------------------------------
+       3203-CURRSRTD-OPEN-ABEND.
+           DISPLAY "*** UNABLE TO OPEN CURR-SORTED (CURRSRTD) - "
+               "FILE STATUS " DL1-CURRSRTD-FS " ***".
+           CLOSE RECON-FILE.
+           PERFORM 1060-OPEN-AUDIT-FILE THRU 1060-EXIT.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       3203-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3205-PRIORSRT-OPEN-ABEND - PRIOR-SORTED (PRIORSRT) FAILED TO
+      *     OPEN - SAME HANDLING AS 3201-RECONFILE-OPEN-ABEND
+      *----------------------------------------------------------------
+       3205-PRIORSRT-OPEN-ABEND.
+           DISPLAY "*** UNABLE TO OPEN PRIOR-SORTED (PRIORSRT) - "
+               "FILE STATUS " DL1-PRIORSRT-FS " ***".
+           CLOSE RECON-FILE.
+           CLOSE CURR-SORTED.
+           PERFORM 1060-OPEN-AUDIT-FILE THRU 1060-EXIT.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           STOP RUN.
+       3205-EXIT.
+           EXIT.
+
+       3210-READ-CURR-SORTED.
+           READ CURR-SORTED
+               AT END
+                   SET DL1-CURR-EOF-YES TO TRUE
+           END-READ.
+       3210-EXIT.
+           EXIT.
+
+       3220-READ-PRIOR-SORTED.
+           READ PRIOR-SORTED
+               AT END
+                   SET DL1-PRIOR-EOF-YES TO TRUE
+           END-READ.
+       3220-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3230-MATCH-ONE-PAIR - COMPARE THE CURRENT KEY ON EACH SORTED
+      *     EXTRACT AND DISPOSE OF THE LOWER (OR ONLY REMAINING) ONE
+      *----------------------------------------------------------------
+       3230-MATCH-ONE-PAIR.
+           EVALUATE TRUE
+               WHEN DL1-CURR-EOF-YES
+                   PERFORM 3260-WRITE-DROPPED THRU 3260-EXIT
+                   PERFORM 3220-READ-PRIOR-SORTED THRU 3220-EXIT
+               WHEN DL1-PRIOR-EOF-YES
+                   PERFORM 3250-WRITE-NEW THRU 3250-EXIT
+                   PERFORM 3210-READ-CURR-SORTED THRU 3210-EXIT
+               WHEN CSR-XTR-FIELD1 < PSR-XTR-FIELD1
+                   PERFORM 3250-WRITE-NEW THRU 3250-EXIT
+                   PERFORM 3210-READ-CURR-SORTED THRU 3210-EXIT
+               WHEN CSR-XTR-FIELD1 > PSR-XTR-FIELD1
+                   PERFORM 3260-WRITE-DROPPED THRU 3260-EXIT
+                   PERFORM 3220-READ-PRIOR-SORTED THRU 3220-EXIT
+               WHEN CSR-XTR-FIELD2 NOT = PSR-XTR-FIELD2
+                   PERFORM 3270-WRITE-CHANGED THRU 3270-EXIT
+                   PERFORM 3210-READ-CURR-SORTED THRU 3210-EXIT
+                   PERFORM 3220-READ-PRIOR-SORTED THRU 3220-EXIT
+               WHEN OTHER
+                   PERFORM 3210-READ-CURR-SORTED THRU 3210-EXIT
+                   PERFORM 3220-READ-PRIOR-SORTED THRU 3220-EXIT
+           END-EVALUATE.
+       3230-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3250-WRITE-NEW - A FIELD1 KEY PRESENT TODAY BUT NOT IN THE
+      *     PRIOR-DAY EXTRACT
+      *----------------------------------------------------------------
+       3250-WRITE-NEW.
+           ADD 1 TO DL1-NEW-COUNT.
+           MOVE SPACES TO DL1-RECON-LINE.
+           MOVE "NEW    " TO DL1-RCL-STATUS.
+           MOVE CSR-XTR-FIELD1 TO DL1-RCL-FIELD1.
+           MOVE CSR-XTR-FIELD2 TO DL1-RCL-NEW-FIELD2.
+           MOVE DL1-RECON-LINE TO RECON-RECORD.
+           WRITE RECON-RECORD.
+       3250-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3260-WRITE-DROPPED - A FIELD1 KEY PRESENT IN THE PRIOR-DAY
+      *     EXTRACT BUT NOT FOUND TODAY
+      *----------------------------------------------------------------
+       3260-WRITE-DROPPED.
+           ADD 1 TO DL1-DROPPED-COUNT.
+           MOVE SPACES TO DL1-RECON-LINE.
+           MOVE "DROPPED" TO DL1-RCL-STATUS.
+           MOVE PSR-XTR-FIELD1 TO DL1-RCL-FIELD1.
+           MOVE PSR-XTR-FIELD2 TO DL1-RCL-OLD-FIELD2.
+           MOVE DL1-RECON-LINE TO RECON-RECORD.
+           WRITE RECON-RECORD.
+       3260-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3270-WRITE-CHANGED - THE SAME FIELD1 KEY APPEARS ON BOTH
+      *     EXTRACTS BUT WITH A DIFFERENT FIELD2 VALUE
+      *----------------------------------------------------------------
+       3270-WRITE-CHANGED.
+           ADD 1 TO DL1-CHANGED-COUNT.
+           MOVE SPACES TO DL1-RECON-LINE.
+           MOVE "CHANGED" TO DL1-RCL-STATUS.
+           MOVE CSR-XTR-FIELD1 TO DL1-RCL-FIELD1.
+           MOVE PSR-XTR-FIELD2 TO DL1-RCL-OLD-FIELD2.
+           MOVE CSR-XTR-FIELD2 TO DL1-RCL-NEW-FIELD2.
+           MOVE DL1-RECON-LINE TO RECON-RECORD.
+           WRITE RECON-RECORD.
+       3270-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-FINALIZE - PRINT CONTROL TOTALS AND CLOSE UP
+      *----------------------------------------------------------------
+       9000-FINALIZE.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "RECORDS READ ....: " DL1-READ-COUNT.
+           DISPLAY "DETAIL RECORDS ..: " DL1-DETAIL-COUNT.
+           DISPLAY "RECORDS ACCEPTED : " DL1-RECORD-COUNT.
+           DISPLAY "FIELD2 TOTAL ....: " DL1-FIELD2-TOTAL.
+           DISPLAY "RECORDS REJECTED : " DL1-REJECT-COUNT.
+           IF NOT DL1-HEADER-SEEN
+               DISPLAY "*** WARNING - NO BATCH HEADER WAS FOUND ***"
+           END-IF.
+           IF NOT DL1-TRAILER-SEEN
+               DISPLAY "*** WARNING - NO BATCH TRAILER WAS FOUND ***"
+           END-IF.
+           IF DL1-HEADER-SEEN
+               AND DL1-EXPECTED-COUNT NOT = DL1-DETAIL-COUNT
+               DISPLAY "*** HEADER EXPECTED COUNT "
+                   DL1-EXPECTED-COUNT " DOES NOT MATCH "
+                   DL1-DETAIL-COUNT " DETAIL RECORDS READ ***"
+           END-IF.
+           CLOSE MY-FILE.
+           CLOSE EXC-FILE.
+           CLOSE RPT-FILE.
+           CLOSE CURR-EXTRACT.
+           SET DL1-AUDIT-STATUS-GOOD TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+           PERFORM 2610-CLEAR-CHECKPOINT THRU 2610-EXIT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9100-WRITE-AUDIT-RECORD - APPEND ONE LINE TO THE STANDING
+      *     AUDIT LOG SUMMARIZING THIS RUN (TIMESTAMP, RECORD COUNT,
+      *     CONTROL TOTAL, EXCEPTION COUNT, AND WHETHER IT FINISHED
+      *     CLEAN OR ABENDED)
+      *----------------------------------------------------------------
+       9100-WRITE-AUDIT-RECORD.
+           ACCEPT DL1-AUDIT-TIME FROM TIME.
+           MOVE DL1-AUDIT-HH TO DL1-AUDIT-HMS-HH.
+           MOVE DL1-AUDIT-MM TO DL1-AUDIT-HMS-MM.
+           MOVE DL1-AUDIT-SS TO DL1-AUDIT-HMS-SS.
+           MOVE DL1-RUN-DATE TO DL1-AUD-RUN-DATE.
+           MOVE DL1-AUDIT-HMS TO DL1-AUD-RUN-TIME.
+           MOVE DL1-RECORD-COUNT TO DL1-AUD-RECORD-COUNT.
+           MOVE DL1-FIELD2-TOTAL TO DL1-AUD-FIELD2-TOTAL.
+           MOVE DL1-REJECT-COUNT TO DL1-AUD-REJECT-COUNT.
+           IF DL1-AUDIT-STATUS-GOOD
+               MOVE "GOOD" TO DL1-AUD-STATUS
+           ELSE
+               MOVE "ABEND" TO DL1-AUD-STATUS
+           END-IF.
+           MOVE DL1-AUDIT-LINE TO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       9100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9900-ABEND-EXIT - AN UNRECOVERABLE MY-FILE SEQUENCE ERROR
+      *     (BAD RECORD TYPE, OUT-OF-ORDER HEADER/TRAILER) TERMINATES
+      *     THE RUN WITHOUT A CLEAN CHECKPOINT, SO A RERUN REPROCESSES
+      *     THE FILE FROM THE LAST GOOD CHECKPOINT
+      *----------------------------------------------------------------
+       9900-ABEND-EXIT.
+           DISPLAY "*** READ-AND-DISPLAY-FILE ABENDED - MY-FILE "
+               "SEQUENCE ERROR ***".
            CLOSE MY-FILE.
+           CLOSE EXC-FILE.
+           CLOSE RPT-FILE.
+           CLOSE CURR-EXTRACT.
+           SET DL1-AUDIT-STATUS-ABEND TO TRUE.
+           PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
            STOP RUN.
