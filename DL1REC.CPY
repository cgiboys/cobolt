@@ -0,0 +1,61 @@
+      *================================================================
+      * DL1REC   - SHARED RECORD LAYOUT FOR THE DAILY FIELD EXTRACT
+      *            (CURRENT-DAY AND RETAINED PRIOR-DAY COPIES).
+      *
+      *            EACH PHYSICAL RECORD IS ONE OF THREE KINDS,
+      *            DISTINGUISHED BY A 3-BYTE LEADING TYPE CODE:
+      *               HDR - ONE BATCH HEADER  (FIRST RECORD)
+      *               DTL - A DETAIL RECORD   (FIELD1/FIELD2)
+      *               TRL - ONE BATCH TRAILER (LAST RECORD)
+      *
+      *            EVERY DATA NAME BELOW CARRIES A PFX- PREFIX. WHEN
+      *            COPYING THIS MEMBER INTO MORE THAN ONE FD IN THE
+      *            SAME PROGRAM, REPLACE EACH PFX- WORD WITH A SHORT
+      *            PREFIX OF YOUR OWN, E.G.
+      *                COPY DL1REC REPLACING
+      *                    ==PFX-RECORD==         BY ==MY-RECORD==
+      *                    ==PFX-TYPE-CODE==      BY ==MY-TYPE-CODE==
+      *                    ==PFX-TYPE-HEADER==    BY ==MY-TYPE-HEADER==
+      *                    ==PFX-TYPE-DETAIL==    BY ==MY-TYPE-DETAIL==
+      *                    ==PFX-TYPE-TRAILER==   BY ==MY-TYPE-TRAILER==
+      *                    ==PFX-REST==           BY ==MY-REST==
+      *                    ==PFX-DETAIL==         BY ==MY-DETAIL==
+      *                    ==PFX-FIELD1==         BY ==MY-FIELD1==
+      *                    ==PFX-FIELD2==         BY ==MY-FIELD2==
+      *                    ==PFX-HEADER==         BY ==MY-HEADER==
+      *                    ==PFX-HDR-RUN-DATE==   BY ==MY-HDR-RUN-DATE==
+      *                    ==PFX-HDR-EXPECTED-COUNT==
+      *                        BY ==MY-HDR-EXPECTED-COUNT==
+      *                    ==PFX-TRAILER==        BY ==MY-TRAILER==
+      *                    ==PFX-TRL-RECORD-COUNT==
+      *                        BY ==MY-TRL-RECORD-COUNT==
+      *                    ==PFX-TRL-HASH-TOTAL==
+      *                        BY ==MY-TRL-HASH-TOTAL==.
+      *================================================================
+       01 PFX-RECORD.
+           05 PFX-TYPE-CODE               PIC X(03).
+               88 PFX-TYPE-HEADER                 VALUE "HDR".
+               88 PFX-TYPE-DETAIL                  VALUE "DTL".
+               88 PFX-TYPE-TRAILER                 VALUE "TRL".
+           05 PFX-REST                    PIC X(15).
+
+       01 PFX-DETAIL REDEFINES PFX-RECORD.
+           05 FILLER                      PIC X(03).
+           05 PFX-FIELD1                  PIC X(10).
+           05 PFX-FIELD2                  PIC 9(05).
+
+       01 PFX-HEADER REDEFINES PFX-RECORD.
+           05 FILLER                      PIC X(03).
+           05 PFX-HDR-RUN-DATE            PIC 9(08).
+           05 PFX-HDR-EXPECTED-COUNT      PIC 9(07).
+
+      * PFX-TRL-HASH-TOTAL IS DELIBERATELY NARROWER THAN THE FIELD2
+      * CONTROL TOTAL IT IS CHECKED AGAINST - IT HOLDS THE LOW-ORDER
+      * SIX DIGITS (TOTAL MODULO 1,000,000) OF THAT TOTAL, NOT THE
+      * FULL-PRECISION VALUE, SO THE 15-BYTE TRAILER PAYLOAD DOES NOT
+      * HAVE TO GROW AS THE CONTROL TOTAL DOES. COMPARE IT AGAINST A
+      * MATCHING MODULO-REDUCED VALUE, NOT THE RAW TOTAL.
+       01 PFX-TRAILER REDEFINES PFX-RECORD.
+           05 FILLER                      PIC X(03).
+           05 PFX-TRL-RECORD-COUNT        PIC 9(09).
+           05 PFX-TRL-HASH-TOTAL          PIC 9(06).
